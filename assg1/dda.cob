@@ -1,282 +1,1073 @@
-      * CSCI3180 Principles of Programming Languages
-      * --- Declaration ---
-      * I declare that the assignment here submitted is original except for source material explicitly acknowledged.
-      * I also acknowledge that I am aware of University policy and regulations on honesty in academic work,
-      * and of the disciplinary guidelines and procedures applicable to breaches of such policy and regulations,
-      * as contained in the http://www.cuhk.edu.hk/policy/academichonesty/
-      * Assignment 1
-      * Name: KO Chi Keung
-      * Student ID: 1155033234
-      * Email Addr: ckko3@se.cuhk.edu.hk
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DDA.
-
-       ENVIRONMENT DIVISION
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO DISK
-               ORGANIZATION IS LINE SEQUENTIAL
-		       FILE STATUS IS INPUT-FILE-STATUS.
-           SELECT OUTPUT-FILE ASSIGN TO DISK
-		       ORGANIZATION IS LINE SEQUENTIAL
-		       FILE STATUS IS OUTPUT-FILE-STATUS.
-
-       DATA DIVISION
-       FILE SECTION.
-       FD INPUT-FILE
-           LABEL RECORDS ARE STANDARD
-           DATA RECORD IS INPUT-RECORD
-		   VALUE OF FILE-ID IS "input.txt".
-       01 INPUT-RECORD.
-	       03 INPUT-1 PIC 99.
-	       03 FILLER PIC X.
-	       03 INPUT-2 PIC 99.
-		   
-       FD OUTPUT-FILE
-		   LABEL RECORDS ARE STANDARD
-		   DATA RECORD IS OUTPUT-RECORD
-		   VALUE OF FILE-ID IS "output.txt".
-       01 OUTPUT-RECORD.
-	       03 OUTPUT-1 PIC X(79).
-
-       WORKING-STORAGE SECTION.
-	   01 INPUT-FILE-STATUS PIC XX.
-	   01 OUTPUT-FILE-STATUS PIC XX.
-		   
-       01 DATA-POINT-TABLE.
-           03 DATA-POINT-ARRAY OCCURS 100 TIMES.
-		       05 DATA-POINT PIC 99 OCCURS 2 TIMES.
-	   
-	   01 TMP.
-	       03 DIGIT PIC 9 OCCURS 2 TIMES.
-		   
-	   01 I PIC 99.
-	   01 J PIC 99.
-	   01 N PIC 99.
-	   01 M PIC S99V9999.
-	   01 ABS-M PIC 99V9999.
-	   01 A PIC 99.
-	   01 B PIC 99.
-	   01 C PIC 99.
-	   01 D PIC 99.
-	   01 X PIC 99.
-	   01 TMP-X PIC S99.
-	   01 Y PIC 99.
-	   01 TMP-Y PIC S99.
-	   01 XI PIC 99.
-	   01 YI PIC 99.
-	   01 XJ PIC 99.
-	   01 YJ PIC 99.
-	   
-	   01 OUT-TABLE.
-	       03 OUT-ARRAY OCCURS 23 TIMES.
-		       05 OUT PIC X OCCURS 79 TIMES.
-
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-	       PERFORM OPEN-INPUT-FILE.
-		   PERFORM READ-N.
-		   MOVE 1 TO I.
-		   PERFORM READ-DATA-POINT.
-		   PERFORM CLOSE-INPUT-FILE.
-		   PERFORM INIT-TABLE.
-		   PERFORM ORIGIN.
-		   MOVE 2 TO I.
-		   PERFORM Y-AXIS.
-		   MOVE 2 TO I.
-		   PERFORM X-AXIS.
-		   MOVE 1 TO I.
-		   PERFORM ANALYZER.
-		   PERFORM OPEN-OUTPUT-FILE.
-		   MOVE 23 TO I.
-		   PERFORM WRITE-FILE.
-		   PERFORM CLOSE-OUTPUT-FILE.
-		   PERFORM PROGRAM-END.
-	   
-      * Read from input file
-       OPEN-INPUT-FILE.
-           OPEN INPUT INPUT-FILE.
-		   
-		   IF INPUT-FILE-STATUS NOT EQUAL '00'
-		       DISPLAY 'CANNOT OPEN INPUT FILE'
-			   PERFORM PROGRAM-END.
-       
-       READ-N.	   
-		   READ INPUT-FILE.
-		   MOVE INPUT-1 TO TMP.
-		   MOVE DIGIT(2) TO N.
-		   IF DIGIT(1) NOT EQUAL SPACE
-		       MOVE TMP TO N.
-
-       READ-DATA-POINT.
-           IF I < N OR = N
-			   READ INPUT-FILE
-			   PERFORM READ-DATA-POINT-1
-			   PERFORM READ-DATA-POINT-2
-			   COMPUTE I = I + 1
-      	       GO TO READ-DATA-POINT.
-			   
-       READ-DATA-POINT-1.
-      	   MOVE INPUT-1 TO TMP.
-      	   MOVE DIGIT(2) TO DATA-POINT(I, 1).
-           IF DIGIT(1) NOT EQUAL SPACE
-               MOVE TMP TO DATA-POINT(I, 1).
-	  
-       READ-DATA-POINT-2.
-      	   MOVE INPUT-2 TO TMP.
-      	   MOVE DIGIT(2) TO DATA-POINT(I, 2).
-           IF DIGIT(1) NOT EQUAL SPACE
-               MOVE TMP TO DATA-POINT(I, 2).
-				   
-       CLOSE-INPUT-FILE.    
-           CLOSE INPUT-FILE.
-		   
-      * Initialize array
-       INIT-TABLE.
-	       MOVE SPACES TO OUT-TABLE.
-	   
-       ORIGIN.
-	       MOVE '+' TO OUT(1, 1).
-       
-       Y-AXIS.
-		   IF I < 23 OR = 23
-			   MOVE '|' TO OUT(I, 1)
-               COMPUTE I = I + 1
-               GO TO Y-AXIS.
-			   
-       X-AXIS.
-		   IF I < 79 OR = 79
-			   MOVE '-' TO OUT(1, I)
-               COMPUTE I = I + 1
-               GO TO X-AXIS.
-			   
-      * Get all points from data points
-       ANALYZER.
-	       IF I < N
-	           MOVE DATA-POINT(I, 1) TO A
-		       MOVE DATA-POINT(I, 2) TO B
-		       MOVE DATA-POINT(I + 1, 1) TO C
-		       MOVE DATA-POINT(I + 1, 2) TO D
-			   PERFORM ANALYZER-PROCESS
-               COMPUTE I = I + 1
-		       GO TO ANALYZER.
-
-       ANALYZER-PROCESS.
-      * Special case - vertical line (M = infinity)
-	       IF A = C
-		       PERFORM CASE-VERTICAL.
-      * Normal case includes horizontal line (M = 0)
-		   IF A NOT = C
-		       PERFORM CASE-NORMAL.
-
-      * Compute M and absolute value of M			   
-       CASE-NORMAL.
-		   COMPUTE M = (D - B) / (C - A).
-           IF M < 0
-               COMPUTE ABS-M = M * -1.
-		   IF M > 0 OR = 0
-		       MOVE M TO ABS-M.
-	       
-      * Case 1
-	       IF ABS-M < 1 OR = 1
-		       PERFORM CASE-1.
-			   
-      * Case 2
-	       IF ABS-M > 1
-		       PERFORM CASE-2.
-			   
-       CASE-1.
-		   IF A > C
-		       MOVE C TO XI
-	           MOVE D TO YI
-			   MOVE A TO XJ
-			   MOVE B TO YJ.
-		   IF A < C OR = C
-			   MOVE A TO XI
-			   MOVE B TO YI
-			   MOVE C TO XJ
-			   MOVE D TO YJ.
-		   MOVE '*' TO OUT(YI + 1, XI + 1).
-		   MOVE '*' TO OUT(YJ + 1, XJ + 1).
-		   MOVE 1 TO J.
-		   PERFORM CASE-1-PROCESS.
-		   
-       CASE-1-PROCESS.
-	       IF J < (XJ - XI)
-		       COMPUTE X = XI + J
-               COMPUTE TMP-Y ROUNDED = J * M
-			   COMPUTE Y = YI + TMP-Y
-               MOVE '*' TO OUT(Y + 1, X + 1)
-			   COMPUTE J = J + 1
-			   GO TO CASE-1-PROCESS.
-			   
-       CASE-2.
-		   IF B > D
-		       MOVE C TO XI
-	           MOVE D TO YI
-			   MOVE A TO XJ
-			   MOVE B TO YJ.
-		   IF B < D OR = D
-			   MOVE A TO XI
-			   MOVE B TO YI
-			   MOVE C TO XJ
-			   MOVE D TO YJ.
-		   MOVE '*' TO OUT(YI + 1, XI + 1).
-		   MOVE '*' TO OUT(YJ + 1, XJ + 1).
-		   MOVE 1 TO J.
-		   PERFORM CASE-2-PROCESS.
-		   
-       CASE-2-PROCESS.
-	       IF J < (YJ - YI)
-               COMPUTE TMP-X ROUNDED = J / M
-			   COMPUTE X = XI + TMP-X
-			   COMPUTE Y = YI + J
-               MOVE '*' TO OUT(Y + 1, X + 1)
-			   COMPUTE J = J + 1
-			   GO TO CASE-2-PROCESS.
-			   
-       CASE-VERTICAL.
-	       IF B > D
-		       MOVE C TO XI
-	           MOVE D TO YI
-			   MOVE A TO XJ
-			   MOVE B TO YJ.
-		   IF B < D OR = D
-			   MOVE A TO XI
-			   MOVE B TO YI
-			   MOVE C TO XJ
-			   MOVE D TO YJ.
-		   MOVE '*' TO OUT(YI + 1, XI + 1).
-		   MOVE '*' TO OUT(YJ + 1, XJ + 1).
-		   MOVE 1 TO J.
-		   PERFORM CASE-VERTICAL-PROCESS.
-		   
-       CASE-VERTICAL-PROCESS.
-	       IF J < (YJ - YI)
-			   COMPUTE X = XI
-			   COMPUTE Y = YI + J
-               MOVE '*' TO OUT(Y + 1, X + 1)
-			   COMPUTE J = J + 1
-			   GO TO CASE-VERTICAL-PROCESS.
-	
-      * Write to output file
-       OPEN-OUTPUT-FILE.
-	       OPEN OUTPUT OUTPUT-FILE.
-		   
-		   IF OUTPUT-FILE-STATUS NOT EQUAL '00'
-		       DISPLAY 'CANNOT OPEN OUTPUT FILE'
-			   PERFORM PROGRAM-END.
-			   
-       WRITE-FILE.
-		   IF I > 0
-		       MOVE OUT-ARRAY(I) TO OUTPUT-1
-		       WRITE OUTPUT-RECORD
-			   COMPUTE I = I - 1
-			   GO TO WRITE-FILE.
-	   
-       CLOSE-OUTPUT-FILE.
-	       CLOSE OUTPUT-FILE.
-		 
-       PROGRAM-END.
-           STOP RUN.
+      * CSCI3180 Principles of Programming Languages
+      * --- Declaration ---
+      * I declare that the assignment here submitted is original except for source material explicitly acknowledged.
+      * I also acknowledge that I am aware of University policy and regulations on honesty in academic work,
+      * and of the disciplinary guidelines and procedures applicable to breaches of such policy and regulations,
+      * as contained in the http://www.cuhk.edu.hk/policy/academichonesty/
+      * Assignment 1
+      * Name: KO Chi Keung
+      * Student ID: 1155033234
+      * Email Addr: ckko3@se.cuhk.edu.hk
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDA.
+
+       ENVIRONMENT DIVISION
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+		       FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO DISK
+		       ORGANIZATION IS LINE SEQUENTIAL
+		       FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT ERROR-FILE ASSIGN TO DISK
+		       ORGANIZATION IS LINE SEQUENTIAL
+		       FILE STATUS IS ERROR-FILE-STATUS.
+           SELECT LOG-FILE ASSIGN TO DISK
+		       ORGANIZATION IS LINE SEQUENTIAL
+		       FILE STATUS IS LOG-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+		       ORGANIZATION IS LINE SEQUENTIAL
+		       FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION
+       FILE SECTION.
+       FD INPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS INPUT-RECORD
+		   VALUE OF FILE-ID IS "input.txt".
+       01 INPUT-RECORD.
+	       03 INPUT-ROWS PIC 99.
+	       03 FILLER PIC X.
+	       03 INPUT-COLS PIC 99.
+	       03 FILLER PIC X.
+	       03 INPUT-N PIC 99.
+	       03 FILLER PIC X.
+	       03 INPUT-CLOSE-FLAG PIC X.
+	       03 FILLER PIC X.
+	       03 INPUT-FIGURE-ID PIC X(10).
+       01 INPUT-POINT-RECORD REDEFINES INPUT-RECORD.
+	       03 INPUT-MODE PIC X.
+	       03 FILLER PIC X.
+	       03 INPUT-X-SIGN PIC X.
+	       03 INPUT-X-MAG PIC 99.
+	       03 FILLER PIC X.
+	       03 INPUT-Y-SIGN PIC X.
+	       03 INPUT-Y-MAG PIC 99.
+	       03 FILLER PIC X.
+	       03 INPUT-R-SIGN PIC X.
+	       03 INPUT-R-MAG PIC 99.
+	       03 FILLER PIC X.
+	       03 INPUT-CHAR PIC X.
+	       03 FILLER PIC X(6).
+
+       FD OUTPUT-FILE
+		   LABEL RECORDS ARE STANDARD
+		   DATA RECORD IS OUTPUT-RECORD
+		   VALUE OF FILE-ID IS "output.txt".
+       01 OUTPUT-RECORD.
+	       03 OUTPUT-1 PIC X(99).
+
+       FD ERROR-FILE
+		   LABEL RECORDS ARE STANDARD
+		   DATA RECORD IS ERROR-RECORD
+		   VALUE OF FILE-ID IS "error.txt".
+       01 ERROR-RECORD.
+	       03 ERROR-LINE PIC X(79).
+
+       FD LOG-FILE
+		   LABEL RECORDS ARE STANDARD
+		   DATA RECORD IS LOG-RECORD
+		   VALUE OF FILE-ID IS "log.txt".
+       01 LOG-RECORD.
+	       03 LOG-LINE PIC X(79).
+
+       FD CHECKPOINT-FILE
+		   LABEL RECORDS ARE STANDARD
+		   DATA RECORD IS CHECKPOINT-RECORD
+		   VALUE OF FILE-ID IS "checkpoint.txt".
+       01 CHECKPOINT-RECORD.
+	       03 CKPT-FIGURE PIC 99.
+	       03 FILLER PIC X.
+	       03 CKPT-PHASE PIC X.
+	       03 FILLER PIC X.
+	       03 CKPT-I PIC 99.
+
+       WORKING-STORAGE SECTION.
+	   01 INPUT-FILE-STATUS PIC XX.
+	   01 OUTPUT-FILE-STATUS PIC XX.
+	   01 ERROR-FILE-STATUS PIC XX.
+	   01 LOG-FILE-STATUS PIC XX.
+	   01 CHECKPOINT-FILE-STATUS PIC XX.
+
+	   01 END-OF-INPUT-FLAG PIC X VALUE 'N'.
+	       88 END-OF-INPUT VALUE 'Y'.
+	   01 RESUMING-RUN-FLAG PIC X VALUE 'N'.
+	       88 RESUMING-RUN VALUE 'Y'.
+
+	   01 DATA-POINT-TABLE.
+	       03 DATA-POINT-ARRAY OCCURS 100 TIMES.
+		       05 DATA-POINT PIC S99 OCCURS 2 TIMES.
+		       05 DATA-POINT-RADIUS PIC S99.
+		       05 DATA-POINT-CHAR PIC X.
+		       05 DATA-POINT-MODE PIC X.
+
+	   01 TMP.
+	       03 DIGIT PIC 9 OCCURS 2 TIMES.
+
+	   01 I PIC 99.
+	   01 J PIC 99.
+	   01 N PIC 99.
+	   01 VN PIC 99 VALUE 0.
+	   01 FIGURE-COUNT PIC 99 VALUE 0.
+	   01 GRID-ROWS PIC 99.
+	   01 GRID-COLS PIC 99.
+	   01 CLOSE-SHAPE-FLAG PIC X.
+	   01 FIGURE-ID PIC X(10).
+	   01 SKIP-CKPT-FLAG PIC X.
+	   01 SKIP-FIGURE-FLAG PIC X.
+	   01 ROWS-OK-FLAG PIC X.
+	   01 COLS-OK-FLAG PIC X.
+	   01 N-OK-FLAG PIC X.
+	   01 X-SIGN-OK-FLAG PIC X.
+	   01 Y-SIGN-OK-FLAG PIC X.
+	   01 R-SIGN-OK-FLAG PIC X.
+	   01 CONNECT-OK-FLAG PIC X.
+	   01 CLOSE-OK-FLAG PIC X.
+	   01 OUT-OF-RANGE-FLAG PIC X.
+	   01 MAGS-OK-FLAG PIC X.
+	   01 M PIC S99V9999.
+	   01 ABS-M PIC 99V9999.
+	   01 A PIC S99.
+	   01 B PIC S99.
+	   01 C PIC S99.
+	   01 D PIC S99.
+	   01 SEG-CHAR PIC X.
+	   01 SEG-CASE-LABEL PIC X(6).
+	   01 X PIC S99.
+	   01 TMP-X PIC S99.
+	   01 Y PIC S99.
+	   01 TMP-Y PIC S99.
+	   01 XI PIC S99.
+	   01 YI PIC S99.
+	   01 XJ PIC S99.
+	   01 YJ PIC S99.
+
+	   01 MIN-X PIC S99.
+	   01 MIN-Y PIC S99.
+	   01 SCAN-EDGE PIC S99.
+	   01 OFFSET-X PIC S99 VALUE 0.
+	   01 OFFSET-Y PIC S99 VALUE 0.
+	   01 PLOT-ROW PIC S999.
+	   01 PLOT-COL PIC S999.
+	   01 PLOT-CHAR PIC X.
+
+	   01 CIRC-X0 PIC S99.
+	   01 CIRC-Y0 PIC S99.
+	   01 CIRC-R PIC S99.
+	   01 CIRC-X PIC S99.
+	   01 CIRC-Y PIC S99.
+	   01 CIRC-D PIC S99.
+	   01 CIRC-CHAR PIC X.
+
+	   01 CKPT-RESTART-FIGURE PIC 99 VALUE 0.
+	   01 CKPT-RESTART-PHASE PIC X VALUE SPACE.
+	   01 CKPT-RESTART-I PIC 99 VALUE 0.
+
+	   01 ERROR-MSG PIC X(79).
+	   01 LOG-MSG PIC X(79).
+	   01 ED-A PIC -99.
+	   01 ED-B PIC -99.
+	   01 ED-C PIC -99.
+	   01 ED-D PIC -99.
+	   01 ED-M PIC -99.9999.
+	   01 ED-ABS-M PIC 99.9999.
+
+	   01 RUN-DATE PIC 9(8).
+	   01 RUN-DATE-PARTS REDEFINES RUN-DATE.
+	       03 RUN-YEAR PIC 9(4).
+	       03 RUN-MONTH PIC 99.
+	       03 RUN-DAY PIC 99.
+
+	   01 OUT-TABLE.
+	       03 OUT-ARRAY OCCURS 99 TIMES.
+		       05 OUT PIC X OCCURS 99 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+	       PERFORM READ-CHECKPOINT.
+	       PERFORM OPEN-INPUT-FILE.
+		   PERFORM OPEN-OUTPUT-FILE.
+		   PERFORM OPEN-ERROR-FILE.
+		   PERFORM OPEN-LOG-FILE.
+		   MOVE 1 TO FIGURE-COUNT.
+		   PERFORM PROCESS-FIGURE.
+		   PERFORM CLOSE-INPUT-FILE.
+		   PERFORM CLOSE-OUTPUT-FILE.
+		   PERFORM CLOSE-ERROR-FILE.
+		   PERFORM CLOSE-LOG-FILE.
+		   PERFORM CLEAR-CHECKPOINT.
+		   PERFORM PROGRAM-END.
+
+      * One pass of this paragraph handles one figure; it loops back on
+      * itself (via GO TO) as long as another header record follows in
+      * the same input.txt, so a whole batch of diagrams can ride one
+      * submission and one output.txt.
+      * A bad point count leaves no way to tell where this figure's
+      * point records end and the next header begins, so the batch is
+      * stopped there (via END-OF-INPUT-FLAG) rather than risk reading
+      * a point record as a header and corrupting every figure after it.
+      * On a resumed run, a figure the checkpoint shows as already
+      * fully written (see CHECK-SKIP-FIGURE) is not redrawn - its
+      * header and point records are still read to stay positioned in
+      * input.txt, but none of it is re-validated or re-logged, since
+      * the prior run's error/log entries for it are still sitting in
+      * the report files this run reopens in append mode. The one
+      * figure the checkpoint caught mid-point or mid-segment is
+      * reprocessed from its own first point, since nothing was ever
+      * written for it under WRITE-REPORT-HEADER.
+       PROCESS-FIGURE.
+	       PERFORM READ-N.
+		   IF NOT END-OF-INPUT
+		       PERFORM CHECK-SKIP-FIGURE
+			   PERFORM PROCESS-FIGURE-STEP
+	           COMPUTE FIGURE-COUNT = FIGURE-COUNT + 1
+		       GO TO PROCESS-FIGURE.
+
+       PROCESS-FIGURE-STEP.
+	       IF SKIP-FIGURE-FLAG = 'Y'
+		       PERFORM SKIP-FIGURE-BODY
+		   ELSE
+		       PERFORM PROCESS-FIGURE-BODY.
+
+       PROCESS-FIGURE-BODY.
+	       PERFORM INIT-FIGURE.
+		   MOVE 1 TO I.
+		   PERFORM READ-DATA-POINT.
+		   PERFORM COMPUTE-OFFSETS.
+		   PERFORM INIT-TABLE.
+		   PERFORM ORIGIN.
+		   PERFORM Y-AXIS.
+		   PERFORM X-AXIS.
+		   MOVE 1 TO I.
+		   PERFORM ANALYZER.
+		   PERFORM CLOSE-FIGURE-SHAPE.
+		   PERFORM WRITE-CHECKPOINT-W.
+		   PERFORM WRITE-REPORT-HEADER.
+		   MOVE GRID-ROWS TO I.
+		   PERFORM WRITE-FILE.
+		   PERFORM WRITE-REPORT-FOOTER.
+		   PERFORM WRITE-CHECKPOINT-DONE.
+
+      * A figure the checkpoint has already marked complete still has
+      * its header and point records read here, to keep input.txt
+      * positioned at the next figure, but none of it is parsed,
+      * validated or logged - all of that already happened in the run
+      * that wrote this checkpoint, and its results are still sitting
+      * in the report files this run reopens in append mode.
+       SKIP-FIGURE-BODY.
+	       MOVE 1 TO I.
+		   PERFORM SKIP-FIGURE-CONSUME.
+
+       SKIP-FIGURE-CONSUME.
+	       IF I < N OR = N
+		       READ INPUT-FILE
+			   COMPUTE I = I + 1
+			   GO TO SKIP-FIGURE-CONSUME.
+
+      * A figure numbered below the checkpoint, or exactly at the
+      * checkpoint with no phase recorded, was already fully written to
+      * output.txt - WRITE-REPORT-HEADER only ever runs once a figure's
+      * points and segments are both checkpointed, so neither state can
+      * be reached without that figure's report already existing. The
+      * figure the checkpoint caught mid-point or mid-segment has not
+      * reached WRITE-REPORT-HEADER yet and is reprocessed from scratch.
+       CHECK-SKIP-FIGURE.
+	       MOVE 'N' TO SKIP-FIGURE-FLAG.
+	       IF RESUMING-RUN AND FIGURE-COUNT < CKPT-RESTART-FIGURE
+	           MOVE 'Y' TO SKIP-FIGURE-FLAG.
+	       IF RESUMING-RUN AND FIGURE-COUNT = CKPT-RESTART-FIGURE
+	           AND CKPT-RESTART-PHASE = SPACE
+	           MOVE 'Y' TO SKIP-FIGURE-FLAG.
+
+       INIT-FIGURE.
+	       MOVE 0 TO VN.
+		   MOVE 'N' TO OUT-OF-RANGE-FLAG.
+		   MOVE SPACE TO CLOSE-SHAPE-FLAG.
+		   MOVE SPACES TO FIGURE-ID.
+		   MOVE 23 TO GRID-ROWS.
+		   MOVE 79 TO GRID-COLS.
+		   MOVE 'Y' TO ROWS-OK-FLAG.
+		   IF NOT INPUT-ROWS NUMERIC
+		       MOVE 'N' TO ROWS-OK-FLAG.
+		   IF INPUT-ROWS NUMERIC AND INPUT-ROWS = 0
+		       MOVE 'N' TO ROWS-OK-FLAG.
+		   IF ROWS-OK-FLAG = 'Y'
+		       MOVE INPUT-ROWS TO GRID-ROWS
+		   ELSE
+		       PERFORM LOG-BAD-HEADER-ROWS.
+		   MOVE 'Y' TO COLS-OK-FLAG.
+		   IF NOT INPUT-COLS NUMERIC
+		       MOVE 'N' TO COLS-OK-FLAG.
+		   IF INPUT-COLS NUMERIC AND INPUT-COLS = 0
+		       MOVE 'N' TO COLS-OK-FLAG.
+		   IF COLS-OK-FLAG = 'Y'
+		       MOVE INPUT-COLS TO GRID-COLS
+		   ELSE
+		       PERFORM LOG-BAD-HEADER-COLS.
+		   MOVE INPUT-CLOSE-FLAG TO CLOSE-SHAPE-FLAG.
+		   MOVE INPUT-FIGURE-ID TO FIGURE-ID.
+
+      * Read from input file
+       OPEN-INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+
+		   IF INPUT-FILE-STATUS NOT EQUAL '00'
+		       DISPLAY 'CANNOT OPEN INPUT FILE'
+			   PERFORM PROGRAM-END.
+
+       READ-N.
+	       READ INPUT-FILE
+		       AT END MOVE 'Y' TO END-OF-INPUT-FLAG.
+		   IF NOT END-OF-INPUT
+		       PERFORM READ-N-VALIDATE.
+
+       READ-N-VALIDATE.
+	       MOVE 'Y' TO N-OK-FLAG.
+		   IF NOT INPUT-N NUMERIC
+		       MOVE 'N' TO N-OK-FLAG.
+		   IF N-OK-FLAG = 'Y'
+		       PERFORM PARSE-N
+		   ELSE
+		       PERFORM LOG-BAD-HEADER-COUNT
+			   MOVE 'Y' TO END-OF-INPUT-FLAG.
+
+       PARSE-N.
+	       MOVE INPUT-N TO TMP.
+		   MOVE DIGIT(2) TO N.
+		   IF DIGIT(1) NOT EQUAL SPACE
+		       MOVE TMP TO N.
+
+       READ-DATA-POINT.
+           IF I < N OR = N
+		       READ INPUT-FILE
+			   PERFORM READ-DATA-POINT-1
+			   PERFORM CHECK-SKIP-CHECKPOINT-R
+			   PERFORM WRITE-CHECKPOINT-R
+			   COMPUTE I = I + 1
+      	       GO TO READ-DATA-POINT.
+
+       CHECK-SKIP-CHECKPOINT-R.
+	       MOVE 'N' TO SKIP-CKPT-FLAG.
+		   IF RESUMING-RUN
+		       IF FIGURE-COUNT = CKPT-RESTART-FIGURE
+		           IF CKPT-RESTART-PHASE = 'R'
+			           IF I NOT > CKPT-RESTART-I
+				           MOVE 'Y' TO SKIP-CKPT-FLAG.
+
+      * Parses one point/mode/circle record and, if it validates, stores
+      * it in DATA-POINT-ARRAY(VN); malformed or off-grid records are
+      * reported to ERROR-FILE and skipped rather than plotted or abended.
+       READ-DATA-POINT-1.
+	       MOVE 'Y' TO X-SIGN-OK-FLAG.
+	       IF INPUT-X-SIGN NOT = SPACE
+	           IF INPUT-X-SIGN NOT = '-'
+		           MOVE 'N' TO X-SIGN-OK-FLAG.
+	       MOVE 'Y' TO Y-SIGN-OK-FLAG.
+	       IF INPUT-Y-SIGN NOT = SPACE
+	           IF INPUT-Y-SIGN NOT = '-'
+		           MOVE 'N' TO Y-SIGN-OK-FLAG.
+	       IF INPUT-MODE NOT = 'C' AND INPUT-MODE NOT = SPACE
+	           PERFORM LOG-MALFORMED-RECORD
+		   ELSE
+		       PERFORM CHECK-MAGS-OK
+			   IF MAGS-OK-FLAG NOT = 'Y'
+			       PERFORM LOG-MALFORMED-RECORD
+			   ELSE
+			       PERFORM READ-DATA-POINT-2.
+
+       CHECK-MAGS-OK.
+	       MOVE 'Y' TO MAGS-OK-FLAG.
+		   IF INPUT-X-MAG NOT NUMERIC
+		       MOVE 'N' TO MAGS-OK-FLAG.
+		   IF INPUT-Y-MAG NOT NUMERIC
+		       MOVE 'N' TO MAGS-OK-FLAG.
+		   IF X-SIGN-OK-FLAG NOT = 'Y'
+		       MOVE 'N' TO MAGS-OK-FLAG.
+		   IF Y-SIGN-OK-FLAG NOT = 'Y'
+		       MOVE 'N' TO MAGS-OK-FLAG.
+
+       READ-DATA-POINT-2.
+	       COMPUTE VN = VN + 1.
+	       MOVE INPUT-X-MAG TO TMP.
+	       MOVE DIGIT(2) TO X.
+           IF DIGIT(1) NOT EQUAL SPACE
+               MOVE TMP TO X.
+	       IF INPUT-X-SIGN = '-'
+	           COMPUTE X = X * -1.
+	       MOVE INPUT-Y-MAG TO TMP.
+	       MOVE DIGIT(2) TO Y.
+           IF DIGIT(1) NOT EQUAL SPACE
+               MOVE TMP TO Y.
+	       IF INPUT-Y-SIGN = '-'
+	           COMPUTE Y = Y * -1.
+	       MOVE X TO DATA-POINT(VN, 1).
+	       MOVE Y TO DATA-POINT(VN, 2).
+	       MOVE INPUT-MODE TO DATA-POINT-MODE(VN).
+	       MOVE '*' TO DATA-POINT-CHAR(VN).
+	       IF INPUT-CHAR NOT = SPACE
+	           MOVE INPUT-CHAR TO DATA-POINT-CHAR(VN).
+	       MOVE 0 TO DATA-POINT-RADIUS(VN).
+	       IF INPUT-MODE = 'C'
+	           PERFORM READ-DATA-POINT-RADIUS.
+
+      * A radius is a magnitude, not a coordinate - a '-' sign makes the
+      * record malformed rather than yielding a negative radius.
+       READ-DATA-POINT-RADIUS.
+	       MOVE 'Y' TO R-SIGN-OK-FLAG.
+	       IF INPUT-R-SIGN NOT = SPACE
+	           MOVE 'N' TO R-SIGN-OK-FLAG.
+	       IF INPUT-R-MAG NOT NUMERIC OR R-SIGN-OK-FLAG NOT = 'Y'
+	           PERFORM LOG-MALFORMED-RECORD
+		       COMPUTE VN = VN - 1
+		   ELSE
+		       PERFORM PARSE-RADIUS-MAG.
+
+       PARSE-RADIUS-MAG.
+	       MOVE INPUT-R-MAG TO TMP.
+		   MOVE DIGIT(2) TO X.
+		   IF DIGIT(1) NOT EQUAL SPACE
+		       MOVE TMP TO X.
+		   MOVE X TO DATA-POINT-RADIUS(VN).
+
+       CLOSE-INPUT-FILE.
+           CLOSE INPUT-FILE.
+
+      * Figures with an all-negative or off-centre point cloud need the
+      * origin shifted so every point still lands inside the array; the
+      * shift is derived from the points actually read, not the header.
+       COMPUTE-OFFSETS.
+	       MOVE 0 TO OFFSET-X.
+	       MOVE 0 TO OFFSET-Y.
+		   IF VN > 0
+		       MOVE DATA-POINT(1, 1) TO MIN-X
+			   MOVE DATA-POINT(1, 2) TO MIN-Y
+			   MOVE 1 TO I
+			   PERFORM COMPUTE-OFFSETS-SCAN
+			   PERFORM COMPUTE-OFFSETS-APPLY.
+
+       COMPUTE-OFFSETS-APPLY.
+	       IF MIN-X < 0
+	           COMPUTE OFFSET-X = 0 - MIN-X.
+		   IF MIN-Y < 0
+		       COMPUTE OFFSET-Y = 0 - MIN-Y.
+
+       COMPUTE-OFFSETS-SCAN.
+	       IF I NOT > VN
+		       PERFORM COMPUTE-OFFSETS-SCAN-STEP
+			   COMPUTE I = I + 1
+			   GO TO COMPUTE-OFFSETS-SCAN.
+
+       COMPUTE-OFFSETS-SCAN-STEP.
+	       IF DATA-POINT(I, 1) < MIN-X
+	           MOVE DATA-POINT(I, 1) TO MIN-X.
+		   IF DATA-POINT(I, 2) < MIN-Y
+		       MOVE DATA-POINT(I, 2) TO MIN-Y.
+		   IF DATA-POINT-MODE(I) = 'C'
+		       PERFORM COMPUTE-OFFSETS-SCAN-CIRCLE.
+
+      * A circle's own negative-most extent is its center minus its
+      * radius, not the center point stored in DATA-POINT - without
+      * this a circle near the grid edge has its far octants wrongly
+      * reported and dropped as out of range even when the grid has
+      * room for the whole circle once properly offset.
+       COMPUTE-OFFSETS-SCAN-CIRCLE.
+	       COMPUTE SCAN-EDGE =
+	           DATA-POINT(I, 1) - DATA-POINT-RADIUS(I).
+		   IF SCAN-EDGE < MIN-X
+		       MOVE SCAN-EDGE TO MIN-X.
+	       COMPUTE SCAN-EDGE =
+	           DATA-POINT(I, 2) - DATA-POINT-RADIUS(I).
+		   IF SCAN-EDGE < MIN-Y
+		       MOVE SCAN-EDGE TO MIN-Y.
+
+      * Initialize array
+       INIT-TABLE.
+	       MOVE SPACES TO OUT-TABLE.
+
+       ORIGIN.
+	       MOVE '+' TO PLOT-CHAR.
+		   COMPUTE PLOT-ROW = OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+
+       Y-AXIS.
+	       MOVE 1 TO I.
+		   PERFORM Y-AXIS-LOOP.
+
+       Y-AXIS-LOOP.
+		   IF I < GRID-ROWS OR = GRID-ROWS
+		       PERFORM Y-AXIS-LOOP-STEP
+               COMPUTE I = I + 1
+               GO TO Y-AXIS-LOOP.
+
+       Y-AXIS-LOOP-STEP.
+	       IF I NOT = OFFSET-Y + 1
+	           MOVE '|' TO PLOT-CHAR
+		       MOVE I TO PLOT-ROW
+			   COMPUTE PLOT-COL = OFFSET-X + 1
+			   PERFORM PLOT-POINT.
+
+       X-AXIS.
+	       MOVE 1 TO I.
+		   PERFORM X-AXIS-LOOP.
+
+       X-AXIS-LOOP.
+		   IF I < GRID-COLS OR = GRID-COLS
+		       PERFORM X-AXIS-LOOP-STEP
+               COMPUTE I = I + 1
+               GO TO X-AXIS-LOOP.
+
+       X-AXIS-LOOP-STEP.
+	       IF I NOT = OFFSET-X + 1
+	           MOVE '-' TO PLOT-CHAR
+		       COMPUTE PLOT-ROW = OFFSET-Y + 1
+			   MOVE I TO PLOT-COL
+			   PERFORM PLOT-POINT.
+
+      * Stamps PLOT-CHAR into OUT(PLOT-ROW, PLOT-COL) if that cell is
+      * inside the requested grid, otherwise reports it and drops it -
+      * this is the one place every drawing paragraph funnels through,
+      * so range checking only has to live in one spot.
+       PLOT-POINT.
+	       IF PLOT-ROW < 1 OR PLOT-ROW > GRID-ROWS
+	           OR PLOT-COL < 1 OR PLOT-COL > GRID-COLS
+	           PERFORM LOG-OUT-OF-RANGE-ONCE
+		   ELSE
+		       MOVE PLOT-CHAR TO OUT(PLOT-ROW, PLOT-COL).
+
+       LOG-OUT-OF-RANGE-ONCE.
+	       IF OUT-OF-RANGE-FLAG NOT = 'Y'
+	           PERFORM LOG-OUT-OF-RANGE
+		       MOVE 'Y' TO OUT-OF-RANGE-FLAG.
+
+      * Get all points from data points
+       ANALYZER.
+	       IF I NOT > VN
+		       PERFORM ANALYZER-STEP
+               COMPUTE I = I + 1
+		       GO TO ANALYZER.
+
+       ANALYZER-STEP.
+	       IF DATA-POINT-MODE(I) = 'C'
+	           PERFORM CIRCLE-PROCESS
+		   ELSE
+		       PERFORM CHECK-CONNECT-OK
+			   IF CONNECT-OK-FLAG = 'Y'
+			       PERFORM CONNECT-SEGMENT.
+
+      * Closing segment is drawn once, after every other segment in the
+      * figure has been plotted, back from the last point to the first -
+      * performed once from PROCESS-FIGURE-BODY after the ANALYZER loop
+      * completes, not from inside ANALYZER-STEP, so it fires exactly
+      * once per figure instead of once per point.
+       CLOSE-FIGURE-SHAPE.
+	       PERFORM CHECK-CLOSE-OK.
+		   IF CLOSE-OK-FLAG = 'Y'
+		       MOVE DATA-POINT(VN, 1) TO A
+			   MOVE DATA-POINT(VN, 2) TO B
+			   MOVE DATA-POINT(1, 1) TO C
+			   MOVE DATA-POINT(1, 2) TO D
+			   MOVE DATA-POINT-CHAR(VN) TO SEG-CHAR
+			   PERFORM ANALYZER-PROCESS.
+
+       CONNECT-SEGMENT.
+	       MOVE DATA-POINT(I, 1) TO A.
+	       MOVE DATA-POINT(I, 2) TO B.
+	       MOVE DATA-POINT(I + 1, 1) TO C.
+	       MOVE DATA-POINT(I + 1, 2) TO D.
+	       MOVE DATA-POINT-CHAR(I) TO SEG-CHAR.
+	       PERFORM ANALYZER-PROCESS.
+
+       CHECK-CONNECT-OK.
+	       MOVE 'N' TO CONNECT-OK-FLAG.
+		   IF I < VN
+		       IF DATA-POINT-MODE(I + 1) NOT = 'C'
+			       MOVE 'Y' TO CONNECT-OK-FLAG.
+
+       CHECK-CLOSE-OK.
+	       MOVE 'N' TO CLOSE-OK-FLAG.
+		   IF CLOSE-SHAPE-FLAG = 'Y' AND VN > 1
+		       IF DATA-POINT-MODE(VN) NOT = 'C'
+			       IF DATA-POINT-MODE(1) NOT = 'C'
+				       MOVE 'Y' TO CLOSE-OK-FLAG.
+
+       ANALYZER-PROCESS.
+	       MOVE 'N' TO OUT-OF-RANGE-FLAG.
+      * Special case - vertical line (M = infinity)
+	       IF A = C
+		       PERFORM CASE-VERTICAL.
+      * Normal case includes horizontal line (M = 0)
+		   IF A NOT = C
+		       PERFORM CASE-NORMAL.
+		   PERFORM CHECK-SKIP-CHECKPOINT-A.
+		   PERFORM WRITE-CHECKPOINT-A.
+
+       CHECK-SKIP-CHECKPOINT-A.
+	       MOVE 'N' TO SKIP-CKPT-FLAG.
+		   IF RESUMING-RUN
+		       IF FIGURE-COUNT = CKPT-RESTART-FIGURE
+		           IF CKPT-RESTART-PHASE = 'A'
+			           IF I NOT > CKPT-RESTART-I
+				           MOVE 'Y' TO SKIP-CKPT-FLAG.
+
+      * Compute M and absolute value of M
+       CASE-NORMAL.
+		   COMPUTE M = (D - B) / (C - A).
+           IF M < 0
+               COMPUTE ABS-M = M * -1.
+		   IF M > 0 OR = 0
+		       MOVE M TO ABS-M.
+	       PERFORM LOG-SEGMENT.
+
+      * Case 1
+	       IF ABS-M < 1 OR = 1
+		       PERFORM CASE-1.
+
+      * Case 2
+	       IF ABS-M > 1
+		       PERFORM CASE-2.
+
+       CASE-1.
+		   IF A > C
+		       MOVE C TO XI
+	           MOVE D TO YI
+			   MOVE A TO XJ
+			   MOVE B TO YJ.
+		   IF A < C OR = C
+			   MOVE A TO XI
+			   MOVE B TO YI
+			   MOVE C TO XJ
+			   MOVE D TO YJ.
+		   MOVE SEG-CHAR TO PLOT-CHAR.
+		   COMPUTE PLOT-ROW = YI + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = XI + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = YJ + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = XJ + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   MOVE 1 TO J.
+		   PERFORM CASE-1-PROCESS.
+
+       CASE-1-PROCESS.
+	       IF J < (XJ - XI)
+		       COMPUTE X = XI + J
+               COMPUTE TMP-Y ROUNDED = J * M
+			   COMPUTE Y = YI + TMP-Y
+			   MOVE SEG-CHAR TO PLOT-CHAR
+			   COMPUTE PLOT-ROW = Y + OFFSET-Y + 1
+			   COMPUTE PLOT-COL = X + OFFSET-X + 1
+			   PERFORM PLOT-POINT
+			   COMPUTE J = J + 1
+			   GO TO CASE-1-PROCESS.
+
+       CASE-2.
+		   IF B > D
+		       MOVE C TO XI
+	           MOVE D TO YI
+			   MOVE A TO XJ
+			   MOVE B TO YJ.
+		   IF B < D OR = D
+			   MOVE A TO XI
+			   MOVE B TO YI
+			   MOVE C TO XJ
+			   MOVE D TO YJ.
+		   MOVE SEG-CHAR TO PLOT-CHAR.
+		   COMPUTE PLOT-ROW = YI + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = XI + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = YJ + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = XJ + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   MOVE 1 TO J.
+		   PERFORM CASE-2-PROCESS.
+
+       CASE-2-PROCESS.
+	       IF J < (YJ - YI)
+               COMPUTE TMP-X ROUNDED = J / M
+			   COMPUTE X = XI + TMP-X
+			   COMPUTE Y = YI + J
+			   MOVE SEG-CHAR TO PLOT-CHAR
+			   COMPUTE PLOT-ROW = Y + OFFSET-Y + 1
+			   COMPUTE PLOT-COL = X + OFFSET-X + 1
+			   PERFORM PLOT-POINT
+			   COMPUTE J = J + 1
+			   GO TO CASE-2-PROCESS.
+
+       CASE-VERTICAL.
+	       PERFORM LOG-SEGMENT-VERTICAL.
+		   IF B > D
+		       MOVE C TO XI
+	           MOVE D TO YI
+			   MOVE A TO XJ
+			   MOVE B TO YJ.
+		   IF B < D OR = D
+			   MOVE A TO XI
+			   MOVE B TO YI
+			   MOVE C TO XJ
+			   MOVE D TO YJ.
+		   MOVE SEG-CHAR TO PLOT-CHAR.
+		   COMPUTE PLOT-ROW = YI + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = XI + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = YJ + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = XJ + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   MOVE 1 TO J.
+		   PERFORM CASE-VERTICAL-PROCESS.
+
+       CASE-VERTICAL-PROCESS.
+	       IF J < (YJ - YI)
+			   COMPUTE X = XI
+			   COMPUTE Y = YI + J
+			   MOVE SEG-CHAR TO PLOT-CHAR
+			   COMPUTE PLOT-ROW = Y + OFFSET-Y + 1
+			   COMPUTE PLOT-COL = X + OFFSET-X + 1
+			   PERFORM PLOT-POINT
+			   COMPUTE J = J + 1
+			   GO TO CASE-VERTICAL-PROCESS.
+
+      * Circle/arc entries carry a center and radius instead of a second
+      * endpoint; plotted with the standard midpoint-circle algorithm so
+      * a rounded shape costs one input record instead of dozens of
+      * short straight segments.
+       CIRCLE-PROCESS.
+	       MOVE 'N' TO OUT-OF-RANGE-FLAG.
+	       MOVE DATA-POINT(I, 1) TO CIRC-X0.
+		   MOVE DATA-POINT(I, 2) TO CIRC-Y0.
+		   MOVE DATA-POINT-RADIUS(I) TO CIRC-R.
+		   MOVE DATA-POINT-CHAR(I) TO CIRC-CHAR.
+		   MOVE 0 TO CIRC-X.
+		   MOVE CIRC-R TO CIRC-Y.
+		   COMPUTE CIRC-D = 1 - CIRC-R.
+		   PERFORM CIRCLE-PLOT-OCTANTS.
+		   PERFORM CIRCLE-LOOP.
+
+       CIRCLE-LOOP.
+	       IF CIRC-X < CIRC-Y
+		       PERFORM CIRCLE-LOOP-STEP
+	           COMPUTE CIRC-X = CIRC-X + 1
+		       PERFORM CIRCLE-PLOT-OCTANTS
+	           GO TO CIRCLE-LOOP.
+
+       CIRCLE-LOOP-STEP.
+	       IF CIRC-D < 0
+	           PERFORM CIRCLE-STEP-INSIDE
+		   ELSE
+		       PERFORM CIRCLE-STEP-OUTSIDE.
+
+       CIRCLE-STEP-INSIDE.
+	       COMPUTE CIRC-D = CIRC-D + (2 * CIRC-X) + 3.
+
+       CIRCLE-STEP-OUTSIDE.
+	       COMPUTE CIRC-D = CIRC-D + (2 * (CIRC-X - CIRC-Y)) + 5.
+	       COMPUTE CIRC-Y = CIRC-Y - 1.
+
+       CIRCLE-PLOT-OCTANTS.
+	       MOVE CIRC-CHAR TO PLOT-CHAR.
+		   COMPUTE PLOT-ROW = CIRC-Y0 + CIRC-Y + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 + CIRC-X + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = CIRC-Y0 + CIRC-Y + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 - CIRC-X + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = CIRC-Y0 - CIRC-Y + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 + CIRC-X + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = CIRC-Y0 - CIRC-Y + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 - CIRC-X + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = CIRC-Y0 + CIRC-X + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 + CIRC-Y + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = CIRC-Y0 + CIRC-X + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 - CIRC-Y + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = CIRC-Y0 - CIRC-X + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 + CIRC-Y + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+		   COMPUTE PLOT-ROW = CIRC-Y0 - CIRC-X + OFFSET-Y + 1.
+		   COMPUTE PLOT-COL = CIRC-X0 - CIRC-Y + OFFSET-X + 1.
+		   PERFORM PLOT-POINT.
+
+      * Write to output file
+      * A safe resume (see CHECK-SKIP-FIGURE and READ-CHECKPOINT)
+      * reopens in EXTEND mode so the figures already confirmed
+      * complete are preserved instead of truncated; a fresh run, or a
+      * restart caught in the one unsafe window, truncates and starts
+      * clean.
+       OPEN-OUTPUT-FILE.
+	       IF RESUMING-RUN
+		       OPEN EXTEND OUTPUT-FILE
+		   ELSE
+		       OPEN OUTPUT OUTPUT-FILE.
+
+		   IF OUTPUT-FILE-STATUS NOT EQUAL '00'
+		       DISPLAY 'CANNOT OPEN OUTPUT FILE'
+			   PERFORM PROGRAM-END.
+
+      * Every figure grid is preceded by a small report banner (run
+      * date, figure id/number, point count) and followed by a footer
+      * line, so operators can file output.txt without hand-labeling it.
+       WRITE-REPORT-HEADER.
+	       ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+		   MOVE SPACES TO OUTPUT-1.
+	   STRING '==== DDA REPORT - FIGURE ' DELIMITED BY SIZE
+	       FIGURE-COUNT DELIMITED BY SIZE
+	       ' ====' DELIMITED BY SIZE
+	       INTO OUTPUT-1.
+		   WRITE OUTPUT-RECORD.
+		   MOVE SPACES TO OUTPUT-1.
+		   STRING 'RUN DATE: ' DELIMITED BY SIZE
+		       RUN-YEAR DELIMITED BY SIZE
+			   '-' DELIMITED BY SIZE
+			   RUN-MONTH DELIMITED BY SIZE
+			   '-' DELIMITED BY SIZE
+			   RUN-DAY DELIMITED BY SIZE
+			   '   FIGURE ID: ' DELIMITED BY SIZE
+			   FIGURE-ID DELIMITED BY SIZE
+			   '   POINTS: ' DELIMITED BY SIZE
+			   N DELIMITED BY SIZE
+			   INTO OUTPUT-1.
+		   WRITE OUTPUT-RECORD.
+
+       WRITE-FILE.
+		   IF I > 0
+		       MOVE OUT-ARRAY(I) TO OUTPUT-1
+		       WRITE OUTPUT-RECORD
+			   COMPUTE I = I - 1
+			   GO TO WRITE-FILE.
+
+       WRITE-REPORT-FOOTER.
+	       MOVE SPACES TO OUTPUT-1.
+		   STRING '==== END FIGURE ' DELIMITED BY SIZE
+		       FIGURE-COUNT DELIMITED BY SIZE
+			   ' ====' DELIMITED BY SIZE
+			   INTO OUTPUT-1.
+		   WRITE OUTPUT-RECORD.
+
+       CLOSE-OUTPUT-FILE.
+	       CLOSE OUTPUT-FILE.
+
+      * Bad-record and out-of-range reporting
+      * See OPEN-OUTPUT-FILE for why a safe resume reopens in EXTEND
+      * mode instead of truncating.
+       OPEN-ERROR-FILE.
+	       IF RESUMING-RUN
+		       OPEN EXTEND ERROR-FILE
+		   ELSE
+		       OPEN OUTPUT ERROR-FILE.
+
+       LOG-BAD-HEADER-ROWS.
+	       MOVE SPACES TO ERROR-MSG.
+	   STRING 'FIGURE ' DELIMITED BY SIZE
+	       FIGURE-COUNT DELIMITED BY SIZE
+	       ': BAD ROWS, USING DEFAULT' DELIMITED BY SIZE
+	       INTO ERROR-MSG.
+		   MOVE ERROR-MSG TO ERROR-LINE.
+		   WRITE ERROR-RECORD.
+
+       LOG-BAD-HEADER-COLS.
+	       MOVE SPACES TO ERROR-MSG.
+	   STRING 'FIGURE ' DELIMITED BY SIZE
+	       FIGURE-COUNT DELIMITED BY SIZE
+	       ': BAD COLS, USING DEFAULT' DELIMITED BY SIZE
+	       INTO ERROR-MSG.
+		   MOVE ERROR-MSG TO ERROR-LINE.
+		   WRITE ERROR-RECORD.
+
+       LOG-BAD-HEADER-COUNT.
+	       MOVE SPACES TO ERROR-MSG.
+	   STRING 'FIGURE ' DELIMITED BY SIZE
+	       FIGURE-COUNT DELIMITED BY SIZE
+	       ': BAD POINT COUNT, STOPPING BATCH' DELIMITED BY SIZE
+	       INTO ERROR-MSG.
+		   MOVE ERROR-MSG TO ERROR-LINE.
+		   WRITE ERROR-RECORD.
+
+       LOG-MALFORMED-RECORD.
+	       MOVE SPACES TO ERROR-MSG.
+	   STRING 'FIGURE ' DELIMITED BY SIZE
+	       FIGURE-COUNT DELIMITED BY SIZE
+	       ' POINT ' DELIMITED BY SIZE
+	       I DELIMITED BY SIZE
+	       ': MALFORMED, SKIPPED' DELIMITED BY SIZE
+	       INTO ERROR-MSG.
+		   MOVE ERROR-MSG TO ERROR-LINE.
+		   WRITE ERROR-RECORD.
+
+       LOG-OUT-OF-RANGE.
+	       MOVE SPACES TO ERROR-MSG.
+		   STRING 'FIGURE ' DELIMITED BY SIZE
+		       FIGURE-COUNT DELIMITED BY SIZE
+			   ': COORDINATE OUTSIDE ' DELIMITED BY SIZE
+			   GRID-ROWS DELIMITED BY SIZE
+			   'X' DELIMITED BY SIZE
+			   GRID-COLS DELIMITED BY SIZE
+			   ' GRID, SKIPPED' DELIMITED BY SIZE
+			   INTO ERROR-MSG.
+		   MOVE ERROR-MSG TO ERROR-LINE.
+		   WRITE ERROR-RECORD.
+
+       CLOSE-ERROR-FILE.
+	       CLOSE ERROR-FILE.
+
+      * Segment-by-segment audit trail
+      * See OPEN-OUTPUT-FILE for why a safe resume reopens in EXTEND
+      * mode instead of truncating.
+       OPEN-LOG-FILE.
+	       IF RESUMING-RUN
+		       OPEN EXTEND LOG-FILE
+		   ELSE
+		       OPEN OUTPUT LOG-FILE.
+
+       LOG-SEGMENT.
+	       MOVE A TO ED-A.
+		   MOVE B TO ED-B.
+		   MOVE C TO ED-C.
+		   MOVE D TO ED-D.
+		   MOVE M TO ED-M.
+		   MOVE ABS-M TO ED-ABS-M.
+		   MOVE 'CASE=2' TO SEG-CASE-LABEL.
+		   IF ABS-M < 1 OR = 1
+		       MOVE 'CASE=1' TO SEG-CASE-LABEL.
+		   MOVE SPACES TO LOG-MSG.
+		   STRING 'FIGURE ' DELIMITED BY SIZE
+		       FIGURE-COUNT DELIMITED BY SIZE
+		       ' SEG (' DELIMITED BY SIZE
+		       ED-A DELIMITED BY SIZE
+		       ',' DELIMITED BY SIZE
+		       ED-B DELIMITED BY SIZE
+		       ')-(' DELIMITED BY SIZE
+		       ED-C DELIMITED BY SIZE
+		       ',' DELIMITED BY SIZE
+		       ED-D DELIMITED BY SIZE
+		       ') M=' DELIMITED BY SIZE
+		       ED-M DELIMITED BY SIZE
+		       ' ABS-M=' DELIMITED BY SIZE
+		       ED-ABS-M DELIMITED BY SIZE
+		       ' ' DELIMITED BY SIZE
+		       SEG-CASE-LABEL DELIMITED BY SIZE
+		       INTO LOG-MSG.
+		   MOVE LOG-MSG TO LOG-LINE.
+		   WRITE LOG-RECORD.
+
+       LOG-SEGMENT-VERTICAL.
+	       MOVE A TO ED-A.
+		   MOVE B TO ED-B.
+		   MOVE C TO ED-C.
+		   MOVE D TO ED-D.
+		   MOVE SPACES TO LOG-MSG.
+	   STRING 'FIGURE ' DELIMITED BY SIZE
+	       FIGURE-COUNT DELIMITED BY SIZE
+	       ' SEG (' DELIMITED BY SIZE
+	       ED-A DELIMITED BY SIZE
+	       ',' DELIMITED BY SIZE
+	       ED-B DELIMITED BY SIZE
+	       ')-(' DELIMITED BY SIZE
+	       ED-C DELIMITED BY SIZE
+	       ',' DELIMITED BY SIZE
+	       ED-D DELIMITED BY SIZE
+	       ') M=INF VERTICAL' DELIMITED BY SIZE
+	       INTO LOG-MSG.
+		   MOVE LOG-MSG TO LOG-LINE.
+		   WRITE LOG-RECORD.
+
+       CLOSE-LOG-FILE.
+	       CLOSE LOG-FILE.
+
+      * Checkpoint/restart - persists the current point/segment index so
+      * a run that dies partway through a big input.txt can pick back up
+      * without reprocessing figures already confirmed complete (see
+      * CHECK-SKIP-FIGURE). Phase 'W' marks the narrow window between a
+      * figure's last segment being analyzed and its report actually
+      * landing in output.txt; a checkpoint caught there cannot tell how
+      * much (if any) of that figure's output made it to disk, so it is
+      * treated the same as no checkpoint at all rather than risked as
+      * a resume.
+       READ-CHECKPOINT.
+	       OPEN INPUT CHECKPOINT-FILE.
+		   MOVE 0 TO CKPT-FIGURE.
+		   IF CHECKPOINT-FILE-STATUS = '00'
+		       PERFORM READ-CHECKPOINT-RECORD.
+		   CLOSE CHECKPOINT-FILE.
+		   IF CKPT-FIGURE NOT NUMERIC
+		       MOVE 0 TO CKPT-FIGURE.
+		   IF CKPT-FIGURE > 0 AND CKPT-PHASE NOT = 'W'
+		       MOVE CKPT-FIGURE TO CKPT-RESTART-FIGURE
+			   MOVE CKPT-PHASE TO CKPT-RESTART-PHASE
+			   MOVE CKPT-I TO CKPT-RESTART-I
+			   MOVE 'Y' TO RESUMING-RUN-FLAG.
+
+       READ-CHECKPOINT-RECORD.
+	       READ CHECKPOINT-FILE
+		       AT END MOVE 0 TO CKPT-FIGURE.
+
+       WRITE-CHECKPOINT-R.
+	       IF SKIP-CKPT-FLAG NOT = 'Y'
+		       OPEN OUTPUT CHECKPOINT-FILE
+			   MOVE SPACES TO CHECKPOINT-RECORD
+			   MOVE FIGURE-COUNT TO CKPT-FIGURE
+			   MOVE 'R' TO CKPT-PHASE
+			   MOVE I TO CKPT-I
+			   WRITE CHECKPOINT-RECORD
+			   CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-A.
+	       IF SKIP-CKPT-FLAG NOT = 'Y'
+		       OPEN OUTPUT CHECKPOINT-FILE
+			   MOVE SPACES TO CHECKPOINT-RECORD
+			   MOVE FIGURE-COUNT TO CKPT-FIGURE
+			   MOVE 'A' TO CKPT-PHASE
+			   MOVE I TO CKPT-I
+			   WRITE CHECKPOINT-RECORD
+			   CLOSE CHECKPOINT-FILE.
+
+      * Written right before WRITE-REPORT-HEADER, marking the one
+      * window (see the note above READ-CHECKPOINT) where a crash
+      * leaves no safe way to tell how much of a figure's report made
+      * it to output.txt.
+       WRITE-CHECKPOINT-W.
+	       OPEN OUTPUT CHECKPOINT-FILE.
+		   MOVE SPACES TO CHECKPOINT-RECORD.
+		   MOVE FIGURE-COUNT TO CKPT-FIGURE.
+		   MOVE 'W' TO CKPT-PHASE.
+		   MOVE 0 TO CKPT-I.
+		   WRITE CHECKPOINT-RECORD.
+		   CLOSE CHECKPOINT-FILE.
+
+      * Written right after WRITE-REPORT-FOOTER, marking this figure as
+      * fully and safely written to output.txt - CHECK-SKIP-FIGURE
+      * treats a figure number equal to this checkpoint's, with no
+      * phase recorded, as done rather than in progress.
+       WRITE-CHECKPOINT-DONE.
+	       OPEN OUTPUT CHECKPOINT-FILE.
+		   MOVE SPACES TO CHECKPOINT-RECORD.
+		   MOVE FIGURE-COUNT TO CKPT-FIGURE.
+		   MOVE SPACE TO CKPT-PHASE.
+		   MOVE 0 TO CKPT-I.
+		   WRITE CHECKPOINT-RECORD.
+		   CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+	       OPEN OUTPUT CHECKPOINT-FILE.
+		   MOVE SPACES TO CHECKPOINT-RECORD.
+		   MOVE 0 TO CKPT-FIGURE.
+		   MOVE SPACE TO CKPT-PHASE.
+		   MOVE 0 TO CKPT-I.
+		   WRITE CHECKPOINT-RECORD.
+		   CLOSE CHECKPOINT-FILE.
+
+       PROGRAM-END.
+           STOP RUN.
